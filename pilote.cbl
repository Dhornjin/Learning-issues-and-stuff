@@ -0,0 +1,30 @@
+      ******************************************************************
+      * Author: Dhornjin
+      * Date: 08/11/2018
+      * Purpose: daily job driver - runs sandbox then Tableau
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. pilote.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        77 ws-cmdline-parm PIC x(20).
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+      *>   sandbox captures an individu and hands nom/adresse off to
+      *>   Tableau through the small INDIVLINK file (not a linkage
+      *>   section - that would stop either program from also being
+      *>   built and run as a standalone executable). In an unattended
+      *>   batch window (a JCL/command-line PARM present, same test
+      *>   Tableau itself uses) sandbox's interactive ACCEPTs would
+      *>   just hang, so skip straight to Tableau and let it pick up
+      *>   n from TABLPARM/PARM on its own.
+            MOVE SPACES TO ws-cmdline-parm
+            ACCEPT ws-cmdline-parm FROM COMMAND-LINE
+            IF ws-cmdline-parm = SPACES
+                CALL "sandbox"
+            END-IF
+            CALL "Tableau".
+            STOP RUN.
+       END PROGRAM pilote.
