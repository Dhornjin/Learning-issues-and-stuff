@@ -1,28 +1,139 @@
       ******************************************************************
-      * Author: Dhornjin 
+      * Author: Dhornjin
       * Date: 08/11/2018
       * Purpose: train
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. sandbox.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMSTR-FILE ASSIGN TO "CUSTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTMSTR-ID
+               FILE STATUS IS ws-custmstr-status.
+           SELECT INDIV-LINK-FILE ASSIGN TO "INDIVLINK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-indiv-link-status.
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTMSTR-FILE.
+       01  CUSTMSTR-RECORD.
+           02 CUSTMSTR-ID        PIC a(20).
+           02 CUSTMSTR-NOM       PIC a(15).
+           02 CUSTMSTR-ADRESSE   PIC a(30).
+
+       FD  INDIV-LINK-FILE.
+       01  INDIV-LINK-RECORD.
+           02 IL-NOM     PIC a(15).
+           02 IL-ADRESSE PIC a(30).
+
        WORKING-STORAGE SECTION.
         77     long PIC 99.
         77     grab PIC a(20).
-        77 individu PIC a.
-               77    nom PIC a(15) VALUE "Grougalouragran".
-               77    adresse PIC a(30) VALUE "Ruelle des eliatrops".
-       LINKAGE SECTION.    *>section link des variable de module
+        77 ws-custmstr-status PIC xx.
+        77 ws-indiv-link-status PIC xx.
+        77 nb-individus PIC 99 VALUE 1.
+        77 idx PIC 99.
+        01 individu-table.
+               02    individu OCCURS 99 TIMES.
+                     03    nom PIC a(15).
+                     03    adresse PIC a(30).
        PROCEDURE DIVISION.
-          
-      
-          len(grab) TO long.
-          DISPLAY long.
 
        MAIN-PROCEDURE.
-            DISPLAY adresse.
-            DISPLAY nom.
-            STOP RUN.
+            PERFORM GET-NB-INDIVIDUS.
+            PERFORM ENTER-INDIVIDUS.
+
+            PERFORM OPEN-CUSTMSTR-FILE.
+            IF ws-custmstr-status = '00'
+                PERFORM VARYING idx FROM 1 BY 1
+                        UNTIL idx > nb-individus
+                    DISPLAY adresse(idx)
+                    DISPLAY nom(idx)
+
+                    PERFORM GET-VALID-GRAB
+
+                    MOVE grab         TO CUSTMSTR-ID
+                    MOVE nom(idx)     TO CUSTMSTR-NOM
+                    MOVE adresse(idx) TO CUSTMSTR-ADRESSE
+                    WRITE CUSTMSTR-RECORD
+                        INVALID KEY
+                            DISPLAY "Customer id already on file: "
+                                grab
+                    END-WRITE
+                END-PERFORM
+                CLOSE CUSTMSTR-FILE
+            ELSE
+                DISPLAY "*** Unable to open CUSTMSTR, status "
+                    ws-custmstr-status " - records not saved. ***"
+            END-IF.
+
+      *>   hand the first individu's nom/adresse to INDIVLINK, a
+      *>   small shared file, so a calling driver can pass them on
+      *>   to Tableau without tying either program's PROCEDURE
+      *>   DIVISION to a USING clause (that would stop either from
+      *>   being built as a standalone executable).
+            OPEN OUTPUT INDIV-LINK-FILE.
+            MOVE nom(1)     TO IL-NOM.
+            MOVE adresse(1) TO IL-ADRESSE.
+            WRITE INDIV-LINK-RECORD.
+            CLOSE INDIV-LINK-FILE.
+
+            GOBACK.
+
+       OPEN-CUSTMSTR-FILE.
+      *>   Accumulate customers across runs instead of wiping the
+      *>   master file every time: I-O keeps whatever is already on
+      *>   file, and OUTPUT is only used the first time, to create
+      *>   CUSTMSTR when it doesn't exist yet. Gated on '35' (file not
+      *>   found) specifically - falling back to OPEN OUTPUT on any
+      *>   other failure (locked, permission denied, ...) would
+      *>   truncate an existing CUSTMSTR instead of just reporting
+      *>   the error.
+            OPEN I-O CUSTMSTR-FILE
+            IF ws-custmstr-status = '35'
+                OPEN OUTPUT CUSTMSTR-FILE
+            END-IF.
+
+       GET-NB-INDIVIDUS.
+      *>   how many individuals a day's data entry will capture,
+      *>   bounded the same way Tableau bounds n against entier.
+            PERFORM WITH TEST AFTER
+                    UNTIL nb-individus >= 1 AND nb-individus <= 99
+                DISPLAY "Combien d'individus aujourd'hui (1-99) : "
+                    WITH NO ADVANCING
+                ACCEPT nb-individus
+                IF nb-individus < 1 OR nb-individus > 99
+                    DISPLAY "*** Saisir un nombre entre 1 et 99. ***"
+                END-IF
+            END-PERFORM.
+
+       ENTER-INDIVIDUS.
+            PERFORM VARYING idx FROM 1 BY 1 UNTIL idx > nb-individus
+                DISPLAY "Individu " idx " - nom : "
+                    WITH NO ADVANCING
+                ACCEPT nom(idx)
+                DISPLAY "Individu " idx " - adresse : "
+                    WITH NO ADVANCING
+                ACCEPT adresse(idx)
+            END-PERFORM.
+
+       GET-VALID-GRAB.
+      *>   Reject a blank/space-padded customer id and re-prompt until
+      *>   grab holds something. long ends up holding the significant
+      *>   (non-blank-padded) length of grab.
+            PERFORM WITH TEST AFTER UNTIL long > ZERO
+                DISPLAY "Entrez l'identifiant client : "
+                    WITH NO ADVANCING
+                ACCEPT grab
+                MOVE ZERO TO long
+                INSPECT grab TALLYING long FOR CHARACTERS
+                    BEFORE INITIAL SPACE
+                IF long = ZERO
+                    DISPLAY "*** Identifiant vide, ressaisir. ***"
+                END-IF
+            END-PERFORM.
        END PROGRAM sandbox.
