@@ -7,15 +7,96 @@
              IDENTIFICATION DIVISION.
        PROGRAM-ID. Tableau.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "TABLPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-parm-status.
+           SELECT DATA-FILE ASSIGN TO "TABLDATA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-data-status.
+           SELECT RESTART-FILE ASSIGN TO "TABLCKPT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RESTART-KEY
+               FILE STATUS IS ws-restart-status.
+           SELECT CONTROL-FILE ASSIGN TO "TABLCTRL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-control-status.
+           SELECT INDIV-LINK-FILE ASSIGN TO "INDIVLINK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-indiv-link-status.
+           SELECT REPORT-FILE ASSIGN TO "TABLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-report-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-RECORD PIC 9(2).
+
+       FD  DATA-FILE.
+       01  DATA-RECORD PIC 99.
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           02 RESTART-KEY    PIC x(4).
+           02 RESTART-I      PIC 99.
+           02 RESTART-TAB.
+              03 RESTART-ENTIER PIC 99 OCCURS 99.
+
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD PIC 9(4).
+
+       FD  INDIV-LINK-FILE.
+       01  INDIV-LINK-RECORD.
+           02 IL-NOM     PIC a(15).
+           02 IL-ADRESSE PIC a(30).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC x(80).
+
        WORKING-STORAGE SECTION.
 
        77 n PIC 99.
        77 i PIC 99.
 
+       77 ws-run-mode PIC x VALUE 'I'.
+      *>   I = interactive (screen), B = batch (PARM or parm file)
+       77 ws-n-valid PIC x VALUE 'Y'.
+       77 ws-cmdline-parm PIC x(80).
+       77 ws-cmdline-token PIC x(2).
+       77 ws-parm-status PIC xx.
+       77 ws-data-status PIC xx.
+       77 ws-eof-data PIC x VALUE 'N'.
+       77 ws-data-open PIC x VALUE 'N'.
+
+       77 ws-restart-status PIC xx.
+       77 ws-ckpt-exists PIC x VALUE 'N'.
+       77 ws-restart-open PIC x VALUE 'N'.
+       77 ws-start-i PIC 99 VALUE 1.
+       77 ws-checkpoint-every PIC 99 VALUE 10.
+
        01 tab.
          02 entier PIC 99 OCCURS 99.
 
+       77 ws-total   PIC 9(4).
+       77 ws-average PIC 99V99.
+       77 ws-high    PIC 99.
+       77 ws-low     PIC 99.
+
+       77 ws-control-status PIC xx.
+       77 ws-control-total  PIC 9(4).
+       77 ws-reconcile-msg  PIC x(8) VALUE SPACES.
+
+       77 ws-indiv-link-status PIC xx.
+       77 ws-nom     PIC a(15) VALUE SPACES.
+       77 ws-adresse PIC a(30) VALUE SPACES.
+
+       77 ws-report-status PIC xx.
+       77 ws-report-line   PIC x(80).
+
        SCREEN SECTION.
 
        01 pls-n.
@@ -26,19 +107,367 @@
        01 pla-tab.
          02 BLANK SCREEN.
          02 LINE 2.
-         02 OCCURS 99.
+         02 OCCURS 99 LINE + 1.
               03 LINE + 1 COL 5 PIC zz FROM entier.
 
+       01 pla-sum.
+         02 BLANK SCREEN.
+         02 LINE 2 COL 5 VALUE 'Total   : '.
+         02 COL + 0 PIC zzz9 FROM ws-total.
+         02 LINE 3 COL 5 VALUE 'Moyenne : '.
+         02 COL + 0 PIC zz.99 FROM ws-average.
+         02 LINE 4 COL 5 VALUE 'Maximum : '.
+         02 COL + 0 PIC zz FROM ws-high.
+         02 LINE 5 COL 5 VALUE 'Minimum : '.
+         02 COL + 0 PIC zz FROM ws-low.
+         02 LINE 6 COL 5 VALUE 'Controle: '.
+         02 COL + 0 PIC zzz9 FROM ws-control-total.
+         02 COL + 2 PIC x(8) FROM ws-reconcile-msg.
+
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
        INITIALIZE tab.
 
-       DISPLAY pls-n.
-       ACCEPT pls-n.
+       PERFORM GET-RUN-MODE-AND-N.
+
+       IF ws-run-mode = 'I'
+           PERFORM GET-VALID-N-INTERACTIVE
+       ELSE
+           PERFORM VALIDATE-N-BATCH
+       END-IF.
+
+       IF ws-n-valid = 'Y'
+      *>   INDIVLINK only gets (re)written when sandbox actually runs;
+      *>   in batch mode pilote skips sandbox, so INDIVLINK would still
+      *>   hold whatever an earlier, unrelated interactive run left
+      *>   behind. Only caption the table with it in interactive mode.
+           IF ws-run-mode = 'I'
+               PERFORM GET-INDIV-LINK
+               IF ws-nom NOT = SPACES
+                   DISPLAY 'Tableau pour : ' ws-nom ' - ' ws-adresse
+               END-IF
+           END-IF
+
+           PERFORM LOAD-ENTIER-TABLE
+
+           IF ws-run-mode = 'I'
+               DISPLAY pla-tab
+           ELSE
+               PERFORM SHOW-TAB-BATCH
+           END-IF
+
+           PERFORM WRITE-REPORT-FILE
+
+           PERFORM COMPUTE-SUMMARY
+           PERFORM RECONCILE-TOTALS
+           PERFORM SHOW-SUMMARY
+       END-IF.
+
+       GOBACK.
+
+       COMPUTE-SUMMARY.
+      *>   Walk entier(1) thru entier(n) once so pla-tab's reader
+      *>   doesn't have to add up to 99 numbers by eye.
+           MOVE ZERO TO ws-total
+           MOVE entier(1) TO ws-high
+           MOVE entier(1) TO ws-low
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > n
+               ADD entier(i) TO ws-total
+               IF entier(i) > ws-high
+                   MOVE entier(i) TO ws-high
+               END-IF
+               IF entier(i) < ws-low
+                   MOVE entier(i) TO ws-low
+               END-IF
+           END-PERFORM.
+           COMPUTE ws-average = ws-total / n.
+
+       RECONCILE-TOTALS.
+      *>   Confirm ws-total against what another system expected
+      *>   before anyone downstream relies on it, so a mismatch is
+      *>   flagged right on the summary rather than silently trusted.
+           MOVE SPACES TO ws-reconcile-msg
+           MOVE ZERO TO ws-control-total
+           OPEN INPUT CONTROL-FILE
+           IF ws-control-status = '00'
+               READ CONTROL-FILE
+                   AT END
+                       MOVE 'NO DATA ' TO ws-reconcile-msg
+                   NOT AT END
+                       MOVE CONTROL-RECORD TO ws-control-total
+                       IF ws-control-total = ws-total
+                           MOVE 'MATCH   ' TO ws-reconcile-msg
+                       ELSE
+                           MOVE 'MISMATCH' TO ws-reconcile-msg
+                       END-IF
+               END-READ
+               CLOSE CONTROL-FILE
+           ELSE
+               MOVE 'NO FILE ' TO ws-reconcile-msg
+           END-IF.
+
+       SHOW-TAB-BATCH.
+      *>   No terminal to paint pla-tab on in batch mode; DISPLAY the
+      *>   same entier(1) thru entier(n) values one per line instead.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > n
+               DISPLAY entier(i)
+           END-PERFORM.
+
+       WRITE-REPORT-FILE.
+      *>   pla-tab is screen-only, so there's no printed/filed copy of
+      *>   a day's run once the job ends. Write the same entier(1)
+      *>   thru entier(n) values, with a header line and n, to TABLRPT
+      *>   alongside the existing DISPLAY/SHOW-TAB-BATCH so a hard
+      *>   copy always exists regardless of run mode.
+           OPEN OUTPUT REPORT-FILE
+           IF ws-report-status = '00'
+               MOVE SPACES TO ws-report-line
+               STRING 'Tableau - n = ' DELIMITED BY SIZE
+                   n DELIMITED BY SIZE
+                   INTO ws-report-line
+               WRITE REPORT-RECORD FROM ws-report-line
+               PERFORM VARYING i FROM 1 BY 1 UNTIL i > n
+                   MOVE SPACES TO ws-report-line
+                   MOVE entier(i) TO ws-report-line(1:2)
+                   WRITE REPORT-RECORD FROM ws-report-line
+               END-PERFORM
+               CLOSE REPORT-FILE
+           ELSE
+               DISPLAY "*** Unable to open TABLRPT, status "
+                   ws-report-status " - report not written. ***"
+           END-IF.
+
+       SHOW-SUMMARY.
+           IF ws-run-mode = 'I'
+               DISPLAY pla-sum
+           ELSE
+               DISPLAY 'Total   : ' ws-total
+               DISPLAY 'Moyenne : ' ws-average
+               DISPLAY 'Maximum : ' ws-high
+               DISPLAY 'Minimum : ' ws-low
+               DISPLAY 'Controle: ' ws-control-total ' '
+                   ws-reconcile-msg
+           END-IF.
+
+       GET-RUN-MODE-AND-N.
+      *>   n normally comes from the screen. For an unattended batch
+      *>   window it can instead be supplied as a JCL/command-line
+      *>   PARM, or failing that from the small TABLPARM parameter
+      *>   file, so the loop below can run without a terminal.
+           MOVE SPACES TO ws-cmdline-parm
+           ACCEPT ws-cmdline-parm FROM COMMAND-LINE
+           IF ws-cmdline-parm NOT = SPACES
+               MOVE 'B' TO ws-run-mode
+               PERFORM GET-N-FROM-CMDLINE-PARM
+           ELSE
+               PERFORM GET-N-FROM-PARM-FILE
+           END-IF.
+
+       GET-N-FROM-CMDLINE-PARM.
+      *>   A 1-digit PARM such as "5" leaves a trailing space in the
+      *>   2-byte slice taken below; shift it into the units place
+      *>   (05) before trusting it as n. Anything left non-numeric is
+      *>   moved to n as zero, which VALIDATE-N-BATCH then rejects the
+      *>   same way it rejects any other out-of-range n.
+           MOVE ws-cmdline-parm(1:2) TO ws-cmdline-token
+           IF ws-cmdline-token(2:1) = SPACE
+               MOVE ws-cmdline-token(1:1) TO ws-cmdline-token(2:1)
+               MOVE '0' TO ws-cmdline-token(1:1)
+           END-IF
+           IF ws-cmdline-token IS NUMERIC
+               MOVE ws-cmdline-token TO n
+           ELSE
+               MOVE ZERO TO n
+           END-IF.
+
+       GET-INDIV-LINK.
+      *>   Read the nom/adresse sandbox last handed off via the small
+      *>   INDIVLINK file (instead of a LINKAGE SECTION USING clause,
+      *>   which would stop this program from being built as a
+      *>   standalone batch executable). Absent file just means no
+      *>   individual to caption the table with.
+           OPEN INPUT INDIV-LINK-FILE
+           IF ws-indiv-link-status = '00'
+               READ INDIV-LINK-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE IL-NOM     TO ws-nom
+                       MOVE IL-ADRESSE TO ws-adresse
+               END-READ
+               CLOSE INDIV-LINK-FILE
+           END-IF.
+
+       GET-N-FROM-PARM-FILE.
+           OPEN INPUT PARM-FILE
+           IF ws-parm-status = '00'
+               READ PARM-FILE
+                   AT END
+                       MOVE 'I' TO ws-run-mode
+                   NOT AT END
+                       MOVE 'B' TO ws-run-mode
+                       MOVE PARM-RECORD TO n
+               END-READ
+               CLOSE PARM-FILE
+           ELSE
+               MOVE 'I' TO ws-run-mode
+           END-IF.
+
+       GET-VALID-N-INTERACTIVE.
+      *>   ACCEPT ... REQUIRED on pls-n only rejects a blank entry;
+      *>   entier is OCCURS 99 PIC 99, so n also has to be re-checked
+      *>   against 1 thru 99 before the loop below ever runs.
+           PERFORM WITH TEST AFTER UNTIL n >= 1 AND n <= 99
+               DISPLAY pls-n
+               ACCEPT pls-n
+               IF n < 1 OR n > 99
+                   DISPLAY '*** n must be between 1 and 99. ***'
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-N-BATCH.
+      *>   No terminal to re-prompt on in batch, so a PARM/parameter
+      *>   file value outside 1 thru 99 skips the table instead of
+      *>   overrunning entier or looping wrong. Tableau is CALLed as a
+      *>   subprogram by pilote (req 007), so this sets RETURN-CODE and
+      *>   GOBACKs via MAIN-PROCEDURE's ws-n-valid guard rather than
+      *>   doing STOP RUN here - a STOP RUN in a CALLed subprogram
+      *>   would terminate the whole run unit, taking pilote and any
+      *>   step pilote might still have queued after Tableau down with
+      *>   it, instead of just ending this program's own work.
+           IF n < 1 OR n > 99
+               DISPLAY '*** Invalid n from PARM/parameter file: ' n
+               DISPLAY '*** n must be between 1 and 99. Aborting. ***'
+               MOVE 16 TO RETURN-CODE
+               MOVE 'N' TO ws-n-valid
+           END-IF.
+
+       LOAD-ENTIER-TABLE.
+      *>   tab holds real daily figures read from TABLDATA, one value
+      *>   per occurrence, instead of a counted-up filler sequence.
+      *>   If the file runs short, the remaining occurrences are left
+      *>   at the zero INITIALIZE gave them. Every
+      *>   ws-checkpoint-every entries the progress made so far is
+      *>   checkpointed to TABLCKPT, and a prior checkpoint (from a
+      *>   session that died mid-table) is picked back up here instead
+      *>   of redoing the whole table from i = 1.
+           MOVE 'N' TO ws-eof-data
+           MOVE 'N' TO ws-data-open
+           OPEN INPUT DATA-FILE
+           IF ws-data-status = '00'
+               MOVE 'Y' TO ws-data-open
+           ELSE
+               MOVE 'Y' TO ws-eof-data
+           END-IF
+
+           PERFORM OPEN-RESTART-FILE.
+           IF ws-restart-open = 'Y'
+               PERFORM READ-CHECKPOINT
+           END-IF
+
+      *>   A checkpoint left at or past today's n (e.g. yesterday ran
+      *>   with a bigger n and died just before DELETE-CHECKPOINT)
+      *>   means 1 thru n are already loaded - nothing left to do, so
+      *>   skip straight past the load loop instead of letting i start
+      *>   above n, where the old `i = n` exit test would never fire.
+           IF ws-start-i > 1 AND ws-start-i <= n AND ws-data-open = 'Y'
+               PERFORM SKIP-DATA-FILE-TO-START
+           END-IF
+
+           IF ws-start-i <= n
+               PERFORM TEST AFTER VARYING i FROM ws-start-i BY 1
+                       UNTIL i >= n OR ws-eof-data = 'Y'
+                   IF ws-eof-data NOT = 'Y'
+                       READ DATA-FILE INTO entier(i)
+                           AT END
+                               MOVE 'Y' TO ws-eof-data
+                       END-READ
+                   END-IF
+                   IF ws-restart-open = 'Y' AND ws-eof-data NOT = 'Y'
+                       AND FUNCTION MOD(i, ws-checkpoint-every) = 0
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF ws-data-open = 'Y'
+               IF ws-restart-open = 'Y'
+                   PERFORM DELETE-CHECKPOINT
+               END-IF
+               CLOSE DATA-FILE
+           END-IF
+           IF ws-restart-open = 'Y'
+               CLOSE RESTART-FILE
+           END-IF.
+
+       DELETE-CHECKPOINT.
+      *>   Only reached when DATA-FILE actually opened, i.e. this run
+      *>   genuinely loaded (all or part of) today's table rather than
+      *>   bailing out immediately for a missing file. A run that gets
+      *>   this far finished without dying, so any checkpoint left
+      *>   over from an earlier interrupted run is now stale and must
+      *>   not be picked up by tomorrow's run.
+           IF ws-ckpt-exists = 'Y'
+               MOVE 'CKPT' TO RESTART-KEY
+               DELETE RESTART-FILE
+                   INVALID KEY
+                       CONTINUE
+               END-DELETE
+           END-IF.
+
+       SKIP-DATA-FILE-TO-START.
+      *>   The data file has no concept of "record number" of its
+      *>   own, so a resumed run re-reads (and discards) the rows
+      *>   already loaded into tab by a prior checkpoint before
+      *>   reading anything new.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i = ws-start-i
+               READ DATA-FILE
+                   AT END
+                       MOVE 'Y' TO ws-eof-data
+               END-READ
+           END-PERFORM.
 
-       PERFORM TEST AFTER VARYING i FROM 1 BY 1 UNTIL i = n
-         MOVE i TO entier(i)
-       END-PERFORM.
+       OPEN-RESTART-FILE.
+      *>   Any open failure other than "not found" (permission denied,
+      *>   locked, etc.) leaves RESTART-FILE unusable; ws-restart-open
+      *>   tells the caller to skip checkpoint/restart for this run
+      *>   instead of reading/writing/closing a file that was never
+      *>   opened.
+           MOVE 'N' TO ws-restart-open
+           OPEN I-O RESTART-FILE
+           IF ws-restart-status = '35'
+               OPEN OUTPUT RESTART-FILE
+               CLOSE RESTART-FILE
+               OPEN I-O RESTART-FILE
+           END-IF
+           IF ws-restart-status = '00'
+               MOVE 'Y' TO ws-restart-open
+           ELSE
+               DISPLAY "*** Unable to open TABLCKPT, status "
+                   ws-restart-status
+                   " - checkpoint/restart disabled for this run. ***"
+           END-IF.
 
-       DISPLAY pla-tab.
+       READ-CHECKPOINT.
+           MOVE 1 TO ws-start-i
+           MOVE 'N' TO ws-ckpt-exists
+           MOVE 'CKPT' TO RESTART-KEY
+           READ RESTART-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'Y' TO ws-ckpt-exists
+                   MOVE RESTART-TAB TO tab
+                   COMPUTE ws-start-i = RESTART-I + 1
+           END-READ.
 
-       STOP RUN.
+       WRITE-CHECKPOINT.
+           MOVE 'CKPT' TO RESTART-KEY
+           MOVE i TO RESTART-I
+           MOVE tab TO RESTART-TAB
+           IF ws-ckpt-exists = 'Y'
+               REWRITE RESTART-RECORD
+           ELSE
+               WRITE RESTART-RECORD
+               MOVE 'Y' TO ws-ckpt-exists
+           END-IF.
